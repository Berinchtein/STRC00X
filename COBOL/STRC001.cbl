@@ -6,6 +6,26 @@
       * Date       Author        Maintenance Requirement
       * ---------- ------------  ---------------------------------------
       * 25/11/2025 MANUEL JARRY  Created for COBOL-Learning
+      * 08/08/2026 MAINTAINER    Added PARM/ID-record program name
+      *                          resolution, pagination with running
+      *                          page numbers, PERFORM-nesting indent,
+      *                          common-module fan-in flag, sequence
+      *                          validation with STRCEXCP exception
+      *                          listing, batch mode over multiple
+      *                          programs, STRCXREF cross-reference
+      *                          extract, footer summary statistics,
+      *                          FILE STATUS/abend handling, and
+      *                          STRCCKPT checkpoint/restart
+      * 08/08/2026 MAINTAINER    Corrected NEW-PROCEDURE-NAME/HEADING-
+      *                          LINE-3 field widths, RESTART PARM
+      *                          boundary check, program-name fields on
+      *                          exception/xref records, nesting-table
+      *                          sizing, restart skip losing all
+      *                          records when resuming a single-program
+      *                          or first-batch-program run, per-record
+      *                          FILE STATUS checks on checkpoint
+      *                          reads, and sequence validation against
+      *                          the running maximum
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -24,29 +44,179 @@
        OBJECT-COMPUTER. IBM-Z.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT COBLPROG ASSIGN  TO COBLPROG.
-           SELECT STRCCHRT ASSIGN TO STRCCHRT.
+           SELECT COBLPROG ASSIGN  TO COBLPROG
+                   FILE STATUS IS COBLPROG-STATUS.
+           SELECT STRCCHRT ASSIGN TO STRCCHRT
+                   FILE STATUS IS STRCCHRT-STATUS.
+           SELECT STRCEXCP ASSIGN TO STRCEXCP
+                   FILE STATUS IS STRCEXCP-STATUS.
+           SELECT STRCXREF ASSIGN TO STRCXREF
+                   FILE STATUS IS STRCXREF-STATUS.
+           SELECT STRCCKPT ASSIGN TO STRCCKPT
+                   FILE STATUS IS STRCCKPT-STATUS.
       *****************************************************************
       *
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
       *
+      *    OLD-PERFORMED-FROM (immediate PERFORM parent, SPACES for the
+      *    root paragraph) and OLD-PERFORM-COUNT (number of distinct
+      *    PERFORM statements in the source that target this paragraph)
+      *    are supplied by the job that builds COBLPROG, not derived by
+      *    STRC001 itself - this program only has the paragraph extract
+      *    in front of it, not the PERFORM statements in the source, so
+      *    it has no way to work either fact out on its own. This grows
+      *    COBLPROG's record from 29 to 57 bytes; an extractor still
+      *    producing the older 29-byte, two-field layout must be
+      *    updated to supply these two fields before its output can be
+      *    read here. See COBOL/testdata/COBLPROG.SAMPLE and its
+      *    README.txt for a worked example of the current layout.
        FD  COBLPROG.
        01 OLD-PROCEDURE-INFORMATIONS.
           05 OLD-SEQUENCE-NUMBER      PIC 9(3).
           05 OLD-PROCEDURE-NAME       PIC X(26).
+          05 OLD-PERFORMED-FROM       PIC X(26).
+          05 OLD-PERFORM-COUNT        PIC 9(2).
+       01 OLD-IDENTIFICATION-RECORD
+          REDEFINES OLD-PROCEDURE-INFORMATIONS.
+          05 OLD-ID-SEQUENCE-NUMBER   PIC 9(3).
+          05 OLD-ID-LITERAL           PIC X(4).
+          05 OLD-ID-PROGRAM-NAME      PIC X(22).
+          05 FILLER                   PIC X(28).
       *
        FD  STRCCHRT.
        01 PRINT-AREA                  PIC X(132).
+      *
+      *    STRCEXCP-AREA is a flat record on purpose: the delimiter
+      *    spaces between EXCEPTION-RECORD's fields (below, in WORKING-
+      *    STORAGE) only come out reliably from a VALUE clause honored
+      *    at first reference, which File Section records do not
+      *    guarantee. EXCEPTION-RECORD is built up field by field in
+      *    WORKING-STORAGE, the same way HEADING-LINE-1/2/3, NEW-
+      *    PROCEDURE-INFORMATIONS, and FOOTER-LINE already are for
+      *    PRINT-AREA, then moved here whole just before WRITE.
+       FD  STRCEXCP.
+       01 STRCEXCP-AREA               PIC X(70).
+      *
+      *    XREF-RECORD is likewise built in WORKING-STORAGE and moved
+      *    here whole just before WRITE; see the note on STRCEXCP-AREA.
+       FD  STRCXREF.
+       01 STRCXREF-AREA               PIC X(46).
+      *
+      *    Periodic progress marker for restarting a long STRCCHRT run
+      *    without reprocessing everything already printed.
+       FD  STRCCKPT.
+       01 CKPT-RECORD.
+          05 CKPT-PROGRAM-NAME        PIC X(8).
+          05 CKPT-LAST-SEQUENCE-NUMBER
+                                       PIC 9(3).
+          05 CKPT-PAGE-NUMBER         PIC 9(4).
+          05 CKPT-PARAGRAPH-COUNT     PIC 9(3).
+          05 CKPT-COMMON-COUNT        PIC 9(3).
+          05 CKPT-MAX-SEQUENCE-SEEN   PIC 9(3).
       *****************************************************************
        WORKING-STORAGE SECTION.
       *
        01 SWITCHES.
           05 COBLPROG-EOF-SWITCH      PIC X      VALUE "N".
              88 COBLPROG-EOF                     VALUE "Y".
+          05 RECORD-TYPE-SWITCH    PIC X      VALUE "P".
+             88 ID-RECORD                     VALUE "I".
+             88 PROCEDURE-RECORD              VALUE "P".
+          05 PENDING-RECORD-SWITCH PIC X      VALUE "N".
+             88 RECORD-PENDING                VALUE "Y".
+          05 RESTART-SWITCH        PIC X      VALUE "N".
+             88 RESTART-MODE                  VALUE "Y".
+          05 SKIP-SWITCH           PIC X      VALUE "N".
+             88 SKIPPING-TO-RESTART-POINT     VALUE "Y".
+          05 FOUND-RESTART-PGM-SWITCH
+                                       PIC X      VALUE "N".
+             88 IN-RESTART-PROGRAM             VALUE "Y".
+          05 STRCCKPT-EOF-SWITCH   PIC X      VALUE "N".
+             88 STRCCKPT-EOF                  VALUE "Y".
+          05 CKPT-FOUND-SWITCH     PIC X      VALUE "N".
+             88 CHECKPOINT-WAS-FOUND            VALUE "Y".
       *
        01 PRINT-FIELDS.
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+      *
+       01 PROGRAM-NAME-FIELDS.
+          05 CURRENT-PROGRAM-NAME  PIC X(8)   VALUE SPACE.
+          05 PARM-PROGRAM-NAME     PIC X(8)   VALUE SPACE.
+      *
+       01 PAGINATION-FIELDS.
+          05 LINES-PER-PAGE        PIC 9(2)   VALUE 55.
+          05 LINE-COUNT            PIC 9(2)   VALUE 0.
+          05 PAGE-NUMBER           PIC 9(4)   VALUE 1.
+      *
+      *    Tracks the PERFORM nesting depth of every paragraph seen so
+      *    far, keyed by paragraph name, so a later paragraph's depth
+      *    can be found from its OLD-PERFORMED-FROM parent.
+       01 NESTING-TABLE.
+          05 NESTING-ENTRY            OCCURS 500 TIMES
+                                       INDEXED BY NEST-IDX.
+             10 NEST-PARAGRAPH-NAME   PIC X(26).
+             10 NEST-DEPTH            PIC 9(2).
+       01 NESTING-ENTRY-COUNT      PIC 9(3)   VALUE 0.
+       01 CURRENT-DEPTH            PIC 9(2)   VALUE 0.
+       01 INDENT-CHARS             PIC 9(2)   VALUE 0.
+       01 MAX-NESTING-DEPTH        PIC 9(2)   VALUE 12.
+      *
+       01 SEQUENCE-VALIDATION-FIELDS.
+          05 LAST-SEQUENCE-NUMBER  PIC 9(3)   VALUE 0.
+          05 SEQUENCE-EXCEPTION-SWITCH
+                                       PIC X      VALUE "N".
+             88 SEQUENCE-EXCEPTION             VALUE "Y".
+             88 SEQUENCE-OK                    VALUE "N".
+      *
+      *    One flag per possible OLD-SEQUENCE-NUMBER value (000-999,
+      *    subscript = value + 1), so a duplicate several records back
+      *    is still recognized as a duplicate rather than mislabeled
+      *    "out of ascending sequence" because it no longer matches
+      *    LAST-SEQUENCE-NUMBER. Reset for each program (105/330).
+       01 SEQUENCE-SEEN-TABLE.
+          05 SEQUENCE-SEEN-FLAG       PIC X OCCURS 1000 TIMES.
+             88 SEQUENCE-WAS-SEEN                VALUE "Y".
+      *
+      *    Reset whenever a program starts (105/330) and reported on
+      *    that program's FOOTER-LINE (400).
+       01 FOOTER-STATISTICS.
+          05 PARAGRAPH-COUNT       PIC 9(3)   VALUE 0.
+          05 COMMON-COUNT          PIC 9(3)   VALUE 0.
+          05 MAX-SEQUENCE-SEEN     PIC 9(3)   VALUE 0.
+      *
+       01 FILE-STATUS-FIELDS.
+          05 COBLPROG-STATUS       PIC X(2)   VALUE "00".
+          05 STRCCHRT-STATUS       PIC X(2)   VALUE "00".
+          05 STRCEXCP-STATUS       PIC X(2)   VALUE "00".
+          05 STRCXREF-STATUS       PIC X(2)   VALUE "00".
+          05 STRCCKPT-STATUS       PIC X(2)   VALUE "00".
+      *
+       01 ABEND-FIELDS.
+          05 ERROR-FILE-NAME       PIC X(8)   VALUE SPACE.
+          05 ERROR-STATUS-CODE     PIC X(2)   VALUE SPACE.
+      *
+      *    A checkpoint is written to STRCCKPT every CHECKPOINT-INTERVAL
+      *    printed lines so a later RESTART run can skip past
+      *    everything already printed instead of starting over.
+       01 CHECKPOINT-FIELDS.
+          05 CHECKPOINT-INTERVAL   PIC 9(3)   VALUE 050.
+          05 LINES-SINCE-CHECKPOINT
+                                       PIC 9(3)   VALUE 0.
+      *
+      *    Loaded from the last STRCCKPT record when PARM requests a
+      *    RESTART; used to position COBLPROG and to re-seed the
+      *    counters the checkpointed run had already accumulated.
+       01 RESTART-FIELDS.
+          05 RESTART-PROGRAM-NAME  PIC X(8)   VALUE SPACE.
+          05 RESTART-SEQUENCE-NUMBER
+                                       PIC 9(3)   VALUE 0.
+          05 RESTART-PAGE-NUMBER   PIC 9(4)   VALUE 0.
+          05 RESTART-PARAGRAPH-COUNT
+                                       PIC 9(3)   VALUE 0.
+          05 RESTART-COMMON-COUNT  PIC 9(3)   VALUE 0.
+          05 RESTART-MAX-SEQUENCE  PIC 9(3)   VALUE 0.
       *
        01 CURRENT-DATE-AND-TIME.
           05 CURRENT-DATE.
@@ -82,16 +252,27 @@
       *
        01 HEADING-LINE-3.
           05 HL3-PROGRAM-NAME         PIC X(8).
-          05 FILLER                   PIC X(124) VALUE SPACE.
+          05 FILLER                   PIC X(4)   VALUE SPACE.
+          05 FILLER                   PIC X(5)   VALUE "PAGE:".
+          05 HL3-PAGE-NUMBER          PIC ZZZ9.
+          05 FILLER                   PIC X(111) VALUE SPACE.
       *
        01 NEW-PROCEDURE-INFORMATIONS.
-      *   05 TABULATION               PIC X(3)     VALUE SPACE.
           05 NEW-SEQUENCE-NUMBER      PIC 9(3).
           05 FILLER                   PIC X(1)   VALUE SPACE.
-          05 NEW-PROCEDURE-NAME       PIC X(26).
+      *    NEW-PROCEDURE-NAME is printed with leading spaces added
+      *    for each level of PERFORM nesting depth (2 spaces/level),
+      *    replacing the old flat, un-indented TABULATION idea, which
+      *    could only mark "nested" and not how deeply. Sized to hold
+      *    the full 26-byte OLD-PROCEDURE-NAME even at the maximum
+      *    indent (MAX-NESTING-DEPTH * 2 = 24), so a deeply nested
+      *    paragraph name is never truncated.
+          05 NEW-PROCEDURE-NAME       PIC X(50).
           05 FILLER                   PIC X(1)   VALUE SPACE.
-          05 NEW-COMMON-MODULE        PIC X(3)   VALUE "(c)".
-      *   05 FILLER                   PIC X(98)    VALUE SPACE.
+          05 NEW-COMMON-MODULE        PIC X(3)   VALUE SPACE.
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+          05 NEW-EXCEPTION-FLAG       PIC X(23)  VALUE SPACE.
+          05 FILLER                   PIC X(50)  VALUE SPACE.
       *
        01 FOOTER-LINE.
           05 FILLER                   PIC X(7)   VALUE SPACE.
@@ -102,26 +283,252 @@
           05 FILLER                   PIC X(12)  VALUE "NG GENERATOR".
           05 FILLER                   PIC X(12)  VALUE ". HAVE A GRE".
           05 FILLER                   PIC X(12)  VALUE "AT DAY!     ".
-          05 FILLER                   PIC X(41)  VALUE SPACE.
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+          05 FILLER                   PIC X(6)   VALUE "PARAS:".
+          05 FL-PARAGRAPH-COUNT       PIC ZZ9.
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+          05 FILLER                   PIC X(7)   VALUE "COMMON:".
+          05 FL-COMMON-COUNT          PIC ZZ9.
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+          05 FILLER                   PIC X(7)   VALUE "MAXSEQ:".
+          05 FL-MAX-SEQUENCE          PIC ZZ9.
+          05 FILLER                   PIC X(9)   VALUE SPACE.
+      *
+      *    Built up field by field, then moved whole to STRCEXCP-AREA
+      *    just before WRITE, so the FILLER delimiters below actually
+      *    come out as spaces (see the note on the STRCEXCP FD).
+       01 EXCEPTION-RECORD.
+          05 EXCP-PROGRAM-NAME        PIC X(8).
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+          05 EXCP-SEQUENCE-NUMBER     PIC 9(3).
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+          05 EXCP-PROCEDURE-NAME      PIC X(26).
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+          05 EXCP-REASON              PIC X(30).
+      *
+      *    Built up field by field, then moved whole to STRCXREF-AREA
+      *    just before WRITE; see the note on EXCEPTION-RECORD above.
+       01 XREF-RECORD.
+          05 XREF-PROGRAM-NAME        PIC X(8).
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+          05 XREF-SEQUENCE-NUMBER     PIC 9(3).
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+          05 XREF-PROCEDURE-NAME      PIC X(26).
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+          05 XREF-COMMON-MODULE       PIC X(3).
+          05 FILLER                   PIC X(1)   VALUE SPACE.
+          05 XREF-NESTING-LEVEL       PIC 9(2).
+      *
+      *****************************************************************
       *
+      *****************************************************************
+       LINKAGE SECTION.
+      *
+       01 PARM-AREA.
+          05 PARM-LENGTH           PIC S9(4) COMP.
+          05 PARM-TEXT             PIC X(80).
       *****************************************************************
       *
       ******************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARM-AREA.
       ******************************************************************
       *  This procedure ???
       ******************************************************************
        000-PREPARE-STRUCTURE-LISTING.
-           OPEN INPUT COBLPROG
-                OUTPUT STRCCHRT.
            PERFORM 100-FORMAT-HEADING-LINES.
+           IF RESTART-MODE
+              PERFORM 012-READ-LAST-CHECKPOINT
+           END-IF.
+           OPEN INPUT COBLPROG.
+           IF RESTART-MODE
+              OPEN EXTEND STRCCHRT
+                          STRCEXCP
+                          STRCXREF
+                          STRCCKPT
+           ELSE
+              OPEN OUTPUT STRCCHRT
+                          STRCEXCP
+                          STRCXREF
+                          STRCCKPT
+           END-IF.
+           PERFORM 010-CHECK-OPEN-STATUS.
+           PERFORM 105-DETERMINE-PROGRAM-NAME.
+           IF RESTART-MODE
+              PERFORM 014-RESUME-FROM-CHECKPOINT
+           END-IF.
            PERFORM 200-PRINT-HEADING-LINES.
            PERFORM 300-PREPARE-PROCEDURE-LINES
               UNTIL(COBLPROG-EOF).
            PERFORM 400-PRINT-FOOTER-LINE.
            CLOSE COBLPROG
-                 STRCCHRT.
+                 STRCCHRT
+                 STRCEXCP
+                 STRCXREF
+                 STRCCKPT.
+           STOP RUN.
+      *
+      *    Each SELECT carries its own FILE STATUS; OPEN sets the
+      *    status of every file it opens, so each is checked in turn.
+       010-CHECK-OPEN-STATUS.
+           IF COBLPROG-STATUS NOT = "00"
+              MOVE "COBLPROG" TO ERROR-FILE-NAME
+              MOVE COBLPROG-STATUS TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
+           IF STRCCHRT-STATUS NOT = "00"
+              MOVE "STRCCHRT" TO ERROR-FILE-NAME
+              MOVE STRCCHRT-STATUS TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
+           IF STRCEXCP-STATUS NOT = "00"
+              MOVE "STRCEXCP" TO ERROR-FILE-NAME
+              MOVE STRCEXCP-STATUS TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
+           IF STRCXREF-STATUS NOT = "00"
+              MOVE "STRCXREF" TO ERROR-FILE-NAME
+              MOVE STRCXREF-STATUS TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
+           IF STRCCKPT-STATUS NOT = "00"
+              MOVE "STRCCKPT" TO ERROR-FILE-NAME
+              MOVE STRCCKPT-STATUS TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
+      *
+      *    Portable "abend" for a batch program: name the offending
+      *    file and status code, then end the run with a non-zero
+      *    RETURN-CODE so the job step shows as failed.
+       890-ABEND-ON-FILE-ERROR.
+           DISPLAY "STRC001 - FATAL ERROR ON FILE " ERROR-FILE-NAME
+                   " STATUS=" ERROR-STATUS-CODE.
+           MOVE 16 TO RETURN-CODE.
            STOP RUN.
+      *
+      *    Reads STRCCKPT to end of file, keeping only the last record,
+      *    since that is the most recent progress marker for a RESTART
+      *    run. STRCCKPT is reopened for EXTEND afterwards so the new
+      *    run's checkpoints are appended rather than overwriting it.
+       012-READ-LAST-CHECKPOINT.
+           OPEN INPUT STRCCKPT.
+           IF STRCCKPT-STATUS NOT = "00"
+              MOVE "STRCCKPT" TO ERROR-FILE-NAME
+              MOVE STRCCKPT-STATUS TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
+           PERFORM 013-READ-CHECKPOINT-RECORD
+              UNTIL STRCCKPT-EOF.
+           CLOSE STRCCKPT.
+      *
+      *    Keeps only the last record read, since that is the most
+      *    recent progress marker for a RESTART run.
+       013-READ-CHECKPOINT-RECORD.
+           READ STRCCKPT
+           AT END
+              SET STRCCKPT-EOF TO TRUE
+           NOT AT END
+              IF STRCCKPT-STATUS NOT = "00"
+                 MOVE "STRCCKPT" TO ERROR-FILE-NAME
+                 MOVE STRCCKPT-STATUS TO ERROR-STATUS-CODE
+                 PERFORM 890-ABEND-ON-FILE-ERROR
+              END-IF
+              SET CHECKPOINT-WAS-FOUND TO TRUE
+              MOVE CKPT-PROGRAM-NAME TO RESTART-PROGRAM-NAME
+              MOVE CKPT-LAST-SEQUENCE-NUMBER
+                TO RESTART-SEQUENCE-NUMBER
+              MOVE CKPT-PAGE-NUMBER TO RESTART-PAGE-NUMBER
+              MOVE CKPT-PARAGRAPH-COUNT
+                TO RESTART-PARAGRAPH-COUNT
+              MOVE CKPT-COMMON-COUNT TO RESTART-COMMON-COUNT
+              MOVE CKPT-MAX-SEQUENCE-SEEN
+                TO RESTART-MAX-SEQUENCE
+           END-READ.
+      *
+      *    Re-seeds the counters a normal run starts at zero with what
+      *    the checkpointed run had already accumulated, then skips
+      *    COBLPROG forward to just past the checkpointed record. A
+      *    RESTART with no checkpoint record on STRCCKPT (an empty or
+      *    freshly allocated dataset) has no progress to resume from,
+      *    so it is treated as a fatal setup error rather than falling
+      *    through with RESTART-PROGRAM-NAME left at its WORKING-
+      *    STORAGE default of SPACES - that blank name would never
+      *    match CURRENT-PROGRAM-NAME, leaving 110-SKIP-TO-RESTART-
+      *    POINT's skip loop running unchecked through every COBLPROG
+      *    record instead of stopping at the restart point.
+       014-RESUME-FROM-CHECKPOINT.
+           IF NOT CHECKPOINT-WAS-FOUND
+              MOVE "STRCCKPT" TO ERROR-FILE-NAME
+              MOVE "99" TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
+      *    105-DETERMINE-PROGRAM-NAME has already resolved the program
+      *    that owns the records about to be (re-)read, whether from a
+      *    leading identification record or the PARM name; a match here
+      *    means that program is the one the checkpoint stopped inside,
+      *    so its records are already in progress, not still to come.
+           IF CURRENT-PROGRAM-NAME = RESTART-PROGRAM-NAME
+              SET IN-RESTART-PROGRAM TO TRUE
+           END-IF.
+           MOVE RESTART-PROGRAM-NAME TO CURRENT-PROGRAM-NAME.
+           MOVE CURRENT-PROGRAM-NAME TO HL3-PROGRAM-NAME.
+           MOVE RESTART-SEQUENCE-NUMBER TO LAST-SEQUENCE-NUMBER.
+           MOVE RESTART-PARAGRAPH-COUNT TO PARAGRAPH-COUNT.
+           MOVE RESTART-COMMON-COUNT TO COMMON-COUNT.
+           MOVE RESTART-MAX-SEQUENCE TO MAX-SEQUENCE-SEEN.
+           PERFORM 110-SKIP-TO-RESTART-POINT.
+           COMPUTE PAGE-NUMBER = RESTART-PAGE-NUMBER + 1.
+      *
+      *    Silently re-reads COBLPROG from the beginning, tracking
+      *    program boundaries the same way the normal flow does, until
+      *    it passes the record the checkpoint last completed. The
+      *    in-memory PERFORM-nesting table (NESTING-TABLE) is not
+      *    carried across a restart, since it has no compact record
+      *    form to checkpoint, so it starts empty on a resumed run.
+      *    Every paragraph whose true PERFORM parent was processed
+      *    before the restart point is never found in the table and
+      *    prints at depth 0 for the rest of the interrupted program,
+      *    not just on the first post-restart page; paragraphs whose
+      *    parent is itself printed after the restart point still get
+      *    correct depths, since that parent repopulates the table as
+      *    the resumed run goes. SEQUENCE-SEEN-TABLE starts empty for
+      *    the same reason; RESTART-MAX-SEQUENCE is carried over into
+      *    MAX-SEQUENCE-SEEN so out-of-sequence detection itself is
+      *    unaffected, but a duplicate of a record read before the
+      *    restart point is reported as "OUT OF ASCENDING SEQUENCE"
+      *    rather than "DUPLICATE SEQUENCE NUMBER" until it is seen
+      *    again after the restart.
+       110-SKIP-TO-RESTART-POINT.
+           SET SKIPPING-TO-RESTART-POINT TO TRUE.
+           PERFORM 115-SKIP-ONE-RECORD
+              UNTIL (NOT SKIPPING-TO-RESTART-POINT)
+                 OR COBLPROG-EOF.
+      *
+       115-SKIP-ONE-RECORD.
+           IF RECORD-PENDING
+              MOVE "N" TO PENDING-RECORD-SWITCH
+           ELSE
+              PERFORM 310-READ-COBOL-PROGRAM
+           END-IF.
+           IF NOT COBLPROG-EOF
+              IF ID-RECORD
+                 MOVE OLD-ID-PROGRAM-NAME(1:8)
+                   TO CURRENT-PROGRAM-NAME
+                 IF CURRENT-PROGRAM-NAME = RESTART-PROGRAM-NAME
+                    SET IN-RESTART-PROGRAM TO TRUE
+                 ELSE
+                    IF IN-RESTART-PROGRAM
+                       MOVE "Y" TO PENDING-RECORD-SWITCH
+                       MOVE "N" TO SKIP-SWITCH
+                    END-IF
+                 END-IF
+              ELSE
+                 IF IN-RESTART-PROGRAM
+                 AND OLD-SEQUENCE-NUMBER > RESTART-SEQUENCE-NUMBER
+                    MOVE "Y" TO PENDING-RECORD-SWITCH
+                    MOVE "N" TO SKIP-SWITCH
+                 END-IF
+              END-IF
+           END-IF.
       *
        100-FORMAT-HEADING-LINES.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
@@ -130,34 +537,304 @@
            MOVE CD-CURRENT-YEAR TO HL1-YEAR.
            MOVE CD-CURRENT-HOURS TO HL2-HOURS.
            MOVE CD-CURRENT-MINUTES TO HL2-MINUTES.
-           MOVE "TESTPROG" TO HL3-PROGRAM-NAME. *> TMP
+      *
+      *    Program name comes from the run's PARM, or failing that from
+      *    a leading identification record in COBLPROG (sequence number
+      *    000, literal "PGM=" followed by the name). Neither present
+      *    leaves the heading blank rather than stamping a fake name.
+      *    Only PARM-LENGTH bytes of PARM-TEXT are guaranteed to
+      *    be meaningful; a PARM shorter than 8 characters must not
+      *    pull unguaranteed trailing bytes into the program name.
+           MOVE SPACE TO PARM-PROGRAM-NAME.
+           IF PARM-LENGTH > 0
+              IF PARM-LENGTH > 8
+                 MOVE PARM-TEXT(1:8) TO PARM-PROGRAM-NAME
+              ELSE
+                 MOVE PARM-TEXT(1:PARM-LENGTH)
+                   TO PARM-PROGRAM-NAME
+              END-IF
+           END-IF.
+      *
+      *    The word RESTART starting in PARM position 10 (after the
+      *    8-character program name and a separating space) tells
+      *    this run to resume from the last STRCCKPT checkpoint
+      *    instead of reprocessing COBLPROG from the start.
+           IF PARM-LENGTH >= 16
+              IF PARM-TEXT(10:7) = "RESTART"
+                 SET RESTART-MODE TO TRUE
+              END-IF
+           END-IF.
+      *
+       105-DETERMINE-PROGRAM-NAME.
+           MOVE SPACE TO CURRENT-PROGRAM-NAME.
+           PERFORM 310-READ-COBOL-PROGRAM.
+           IF NOT COBLPROG-EOF
+              IF ID-RECORD
+                 MOVE OLD-ID-PROGRAM-NAME(1:8)
+                   TO CURRENT-PROGRAM-NAME
+                 PERFORM 310-READ-COBOL-PROGRAM
+              END-IF
+              IF NOT COBLPROG-EOF
+                 MOVE "Y" TO PENDING-RECORD-SWITCH
+              END-IF
+           END-IF.
+           IF PARM-PROGRAM-NAME NOT = SPACE
+              MOVE PARM-PROGRAM-NAME TO CURRENT-PROGRAM-NAME
+           END-IF.
+           MOVE CURRENT-PROGRAM-NAME TO HL3-PROGRAM-NAME.
+           PERFORM 107-RESET-FOOTER-STATISTICS.
+           MOVE ALL "N" TO SEQUENCE-SEEN-TABLE.
+      *
+       107-RESET-FOOTER-STATISTICS.
+           MOVE 0 TO PARAGRAPH-COUNT.
+           MOVE 0 TO COMMON-COUNT.
+           MOVE 0 TO MAX-SEQUENCE-SEEN.
       *
        200-PRINT-HEADING-LINEs.
+           MOVE PAGE-NUMBER TO HL3-PAGE-NUMBER.
            MOVE HEADING-LINE-1 TO PRINT-AREA.
-           WRITE PRINT-AREA. *> AFTER ADVANCING PAGE.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           PERFORM 018-CHECK-STRCCHRT-STATUS.
            MOVE HEADING-LINE-2 TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           PERFORM 018-CHECK-STRCCHRT-STATUS.
            MOVE HEADING-LINE-3 TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           PERFORM 018-CHECK-STRCCHRT-STATUS.
+           MOVE 4 TO LINE-COUNT.
+      *
+       018-CHECK-STRCCHRT-STATUS.
+           IF STRCCHRT-STATUS NOT = "00"
+              MOVE "STRCCHRT" TO ERROR-FILE-NAME
+              MOVE STRCCHRT-STATUS TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
+      *
+       210-THROW-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           PERFORM 200-PRINT-HEADING-LINEs.
       *
        300-PREPARE-PROCEDURE-LINES.
-           PERFORM 310-READ-COBOL-PROGRAM.
+           IF RECORD-PENDING
+              MOVE "N" TO PENDING-RECORD-SWITCH
+           ELSE
+              PERFORM 310-READ-COBOL-PROGRAM
+           END-IF.
            IF (NOT COBLPROG-EOF)
-              PERFORM 320-PRINT-PROCEDURE-LINE.
+              IF ID-RECORD
+                 PERFORM 330-START-NEW-PROGRAM
+              ELSE
+                 PERFORM 320-PRINT-PROCEDURE-LINE
+              END-IF
+           END-IF.
+      *
+      *    COBLPROG in batch mode is a concatenation of several
+      *    programs' extracts, each one led by its own identification
+      *    record. Close the prior program out with its footer, then
+      *    start the next one on a fresh page with its own headings.
+       330-START-NEW-PROGRAM.
+           PERFORM 400-PRINT-FOOTER-LINE.
+           MOVE OLD-ID-PROGRAM-NAME(1:8) TO CURRENT-PROGRAM-NAME.
+           MOVE CURRENT-PROGRAM-NAME TO HL3-PROGRAM-NAME.
+           MOVE 0 TO LAST-SEQUENCE-NUMBER.
+           MOVE 0 TO NESTING-ENTRY-COUNT.
+           MOVE ALL "N" TO SEQUENCE-SEEN-TABLE.
+           PERFORM 107-RESET-FOOTER-STATISTICS.
+           PERFORM 210-THROW-NEW-PAGE.
       *
        310-READ-COBOL-PROGRAM.
            READ COBLPROG
            AT END
-              MOVE "Y" TO COBLPROG-EOF-SWITCH.
-      *    
+              MOVE "Y" TO COBLPROG-EOF-SWITCH
+           NOT AT END
+              IF COBLPROG-STATUS NOT = "00"
+                 MOVE "COBLPROG" TO ERROR-FILE-NAME
+                 MOVE COBLPROG-STATUS TO ERROR-STATUS-CODE
+                 PERFORM 890-ABEND-ON-FILE-ERROR
+              END-IF
+              IF OLD-SEQUENCE-NUMBER = 0 AND OLD-ID-LITERAL = "PGM="
+                 SET ID-RECORD TO TRUE
+              ELSE
+                 SET PROCEDURE-RECORD TO TRUE
+              END-IF
+           END-READ.
+      *
        320-PRINT-PROCEDURE-LINE.
-           MOVE OLD-SEQUENCE-NUMBER TO NEW-SEQUENCE-NUMBER. *> TMP
-           MOVE OLD-PROCEDURE-NAME TO NEW-PROCEDURE-NAME.
+           IF LINE-COUNT >= LINES-PER-PAGE
+              PERFORM 210-THROW-NEW-PAGE
+           END-IF.
+           PERFORM 325-DETERMINE-NESTING-DEPTH.
+           PERFORM 340-VALIDATE-SEQUENCE-NUMBER.
+           MOVE OLD-SEQUENCE-NUMBER TO NEW-SEQUENCE-NUMBER.
+           MOVE SPACE TO NEW-PROCEDURE-NAME.
+           COMPUTE INDENT-CHARS = CURRENT-DEPTH * 2.
+           IF INDENT-CHARS > 0
+              MOVE OLD-PROCEDURE-NAME
+                TO NEW-PROCEDURE-NAME(INDENT-CHARS + 1 :)
+           ELSE
+              MOVE OLD-PROCEDURE-NAME TO NEW-PROCEDURE-NAME
+           END-IF.
+           IF OLD-PERFORM-COUNT > 1
+              MOVE "(c)" TO NEW-COMMON-MODULE
+              ADD 1 TO COMMON-COUNT
+           ELSE
+              MOVE SPACE TO NEW-COMMON-MODULE
+           END-IF.
+           ADD 1 TO PARAGRAPH-COUNT.
+           IF OLD-SEQUENCE-NUMBER > MAX-SEQUENCE-SEEN
+              MOVE OLD-SEQUENCE-NUMBER TO MAX-SEQUENCE-SEEN
+           END-IF.
+           MOVE SPACE TO NEW-EXCEPTION-FLAG.
+           IF SEQUENCE-EXCEPTION
+              MOVE "*** OUT OF SEQUENCE ***" TO NEW-EXCEPTION-FLAG
+           END-IF.
            MOVE NEW-PROCEDURE-INFORMATIONS TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           PERFORM 018-CHECK-STRCCHRT-STATUS.
+           ADD 1 TO LINE-COUNT.
+           PERFORM 350-WRITE-XREF-RECORD.
+           ADD 1 TO LINES-SINCE-CHECKPOINT.
+           IF LINES-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+              PERFORM 360-WRITE-CHECKPOINT-RECORD
+           END-IF.
+      *
+      *    Writes the same paragraph facts used on the printed listing
+      *    (sequence number, name, common-module flag, nesting level)
+      *    as one fixed-format STRCXREF record so documentation tooling
+      *    can load it without transcribing the STRCCHRT listing.
+       350-WRITE-XREF-RECORD.
+           MOVE CURRENT-PROGRAM-NAME TO XREF-PROGRAM-NAME.
+           MOVE OLD-SEQUENCE-NUMBER TO XREF-SEQUENCE-NUMBER.
+           MOVE OLD-PROCEDURE-NAME TO XREF-PROCEDURE-NAME.
+           MOVE NEW-COMMON-MODULE TO XREF-COMMON-MODULE.
+           MOVE CURRENT-DEPTH TO XREF-NESTING-LEVEL.
+           MOVE XREF-RECORD TO STRCXREF-AREA.
+           WRITE STRCXREF-AREA.
+           IF STRCXREF-STATUS NOT = "00"
+              MOVE "STRCXREF" TO ERROR-FILE-NAME
+              MOVE STRCXREF-STATUS TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
+      *
+      *    COBLPROG is expected to arrive in strictly ascending,
+      *    unique OLD-SEQUENCE-NUMBER order. A duplicate or
+      *    out-of-order number is flagged on the listing line and
+      *    written to the STRCEXCP exception extract.
+       340-VALIDATE-SEQUENCE-NUMBER.
+           IF OLD-SEQUENCE-NUMBER > MAX-SEQUENCE-SEEN
+              SET SEQUENCE-OK TO TRUE
+           ELSE
+              SET SEQUENCE-EXCEPTION TO TRUE
+              PERFORM 345-WRITE-EXCEPTION-RECORD
+           END-IF.
+           SET SEQUENCE-WAS-SEEN(OLD-SEQUENCE-NUMBER + 1) TO TRUE.
+           MOVE OLD-SEQUENCE-NUMBER TO LAST-SEQUENCE-NUMBER.
+      *
+      *    The reason text is decided from SEQUENCE-SEEN-TABLE, not
+      *    from LAST-SEQUENCE-NUMBER: a true duplicate of a record
+      *    several rows back (e.g. 001,002,003,004,002) still has
+      *    LAST-SEQUENCE-NUMBER at 004, not 002, so comparing only
+      *    against the immediately preceding record would mislabel it
+      *    "out of ascending sequence" instead of "duplicate". This
+      *    paragraph runs before 340 marks the current number seen, so
+      *    the table here still reflects only the records read before
+      *    this one.
+       345-WRITE-EXCEPTION-RECORD.
+           MOVE CURRENT-PROGRAM-NAME TO EXCP-PROGRAM-NAME.
+           MOVE OLD-SEQUENCE-NUMBER TO EXCP-SEQUENCE-NUMBER.
+           MOVE OLD-PROCEDURE-NAME TO EXCP-PROCEDURE-NAME.
+           IF SEQUENCE-WAS-SEEN(OLD-SEQUENCE-NUMBER + 1)
+              MOVE "DUPLICATE SEQUENCE NUMBER"
+                TO EXCP-REASON
+           ELSE
+              MOVE "OUT OF ASCENDING SEQUENCE"
+                TO EXCP-REASON
+           END-IF.
+           MOVE EXCEPTION-RECORD TO STRCEXCP-AREA.
+           WRITE STRCEXCP-AREA.
+           IF STRCEXCP-STATUS NOT = "00"
+              MOVE "STRCEXCP" TO ERROR-FILE-NAME
+              MOVE STRCEXCP-STATUS TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
+      *
+      *    Records how far COBLPROG processing has gotten so a RESTART
+      *    run can skip straight back to this point instead of
+      *    reprocessing the whole file from the start.
+       360-WRITE-CHECKPOINT-RECORD.
+           MOVE CURRENT-PROGRAM-NAME TO CKPT-PROGRAM-NAME.
+           MOVE OLD-SEQUENCE-NUMBER TO CKPT-LAST-SEQUENCE-NUMBER.
+           MOVE PAGE-NUMBER TO CKPT-PAGE-NUMBER.
+           MOVE PARAGRAPH-COUNT TO CKPT-PARAGRAPH-COUNT.
+           MOVE COMMON-COUNT TO CKPT-COMMON-COUNT.
+           MOVE MAX-SEQUENCE-SEEN TO CKPT-MAX-SEQUENCE-SEEN.
+           WRITE CKPT-RECORD.
+           IF STRCCKPT-STATUS NOT = "00"
+              MOVE "STRCCKPT" TO ERROR-FILE-NAME
+              MOVE STRCCKPT-STATUS TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
+           MOVE 0 TO LINES-SINCE-CHECKPOINT.
+      *
+      *    Depth of a paragraph is one deeper than its PERFORM parent
+      *    (OLD-PERFORMED-FROM), found by scanning the paragraphs seen
+      *    so far. SPACES, or a parent not yet seen, means the root.
+       325-DETERMINE-NESTING-DEPTH.
+           MOVE 0 TO CURRENT-DEPTH.
+           IF OLD-PERFORMED-FROM NOT = SPACE
+              PERFORM VARYING NEST-IDX FROM 1 BY 1
+                 UNTIL NEST-IDX > NESTING-ENTRY-COUNT
+                 IF NEST-PARAGRAPH-NAME(NEST-IDX) = OLD-PERFORMED-FROM
+                    COMPUTE CURRENT-DEPTH =
+                       NEST-DEPTH(NEST-IDX) + 1
+                 END-IF
+              END-PERFORM
+           END-IF.
+           IF CURRENT-DEPTH > MAX-NESTING-DEPTH
+              MOVE MAX-NESTING-DEPTH TO CURRENT-DEPTH
+           END-IF.
+           PERFORM 327-RECORD-NESTING-DEPTH.
+      *
+       327-RECORD-NESTING-DEPTH.
+           IF NESTING-ENTRY-COUNT < 500
+              ADD 1 TO NESTING-ENTRY-COUNT
+              MOVE OLD-PROCEDURE-NAME
+                TO NEST-PARAGRAPH-NAME(NESTING-ENTRY-COUNT)
+              MOVE CURRENT-DEPTH
+                TO NEST-DEPTH(NESTING-ENTRY-COUNT)
+           ELSE
+              PERFORM 329-FLAG-NESTING-OVERFLOW
+           END-IF.
+      *
+      *    NESTING-TABLE is full, so paragraphs performed from this
+      *    one can no longer have their depth computed and will print
+      *    at depth 0. Flagged to STRCEXCP rather than left silent,
+      *    since it changes what the indentation on later lines means.
+       329-FLAG-NESTING-OVERFLOW.
+           MOVE CURRENT-PROGRAM-NAME TO EXCP-PROGRAM-NAME.
+           MOVE OLD-SEQUENCE-NUMBER TO EXCP-SEQUENCE-NUMBER.
+           MOVE OLD-PROCEDURE-NAME TO EXCP-PROCEDURE-NAME.
+           MOVE "NESTING TABLE OVERFLOW" TO EXCP-REASON.
+           MOVE EXCEPTION-RECORD TO STRCEXCP-AREA.
+           WRITE STRCEXCP-AREA.
+           IF STRCEXCP-STATUS NOT = "00"
+              MOVE "STRCEXCP" TO ERROR-FILE-NAME
+              MOVE STRCEXCP-STATUS TO ERROR-STATUS-CODE
+              PERFORM 890-ABEND-ON-FILE-ERROR
+           END-IF.
       *
        400-PRINT-FOOTER-LINE.
+      *    Footer advances 2 lines, so it overflows the page one line
+      *    sooner than a normal 1-line procedure line does; guard it
+      *    the same way 320-PRINT-PROCEDURE-LINE guards its own WRITE.
+           IF LINE-COUNT + 1 >= LINES-PER-PAGE
+              PERFORM 210-THROW-NEW-PAGE
+           END-IF.
+           MOVE PARAGRAPH-COUNT TO FL-PARAGRAPH-COUNT.
+           MOVE COMMON-COUNT TO FL-COMMON-COUNT.
+           MOVE MAX-SEQUENCE-SEEN TO FL-MAX-SEQUENCE.
            MOVE FOOTER-LINE TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           PERFORM 018-CHECK-STRCCHRT-STATUS.
       *
       
\ No newline at end of file
